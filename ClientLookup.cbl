@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClientLookup.
+
+      ***************************************************************
+      * Accepts a CLIENT-ID at the console, scans FICHIERCLIENT for
+      * the matching record and displays it (or "not found"), so
+      * branch staff can self-serve a quick lookup without asking us
+      * to open the file by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY "CLIENTREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE         PIC X VALUE 'N'.
+           88 END-OF-FILE-YES  VALUE 'Y'.
+
+       01  WS-SEARCH-ID         PIC X(9).
+       01  WS-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-FOUND          VALUE 'Y'.
+           88 WS-NOT-FOUND      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Entrez le CLIENT-ID recherche : " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-ID.
+
+           OPEN INPUT FICHIERCLIENT.
+
+           PERFORM UNTIL END-OF-FILE-YES OR WS-FOUND
+               READ FICHIERCLIENT INTO CLIENT-RECORD
+                   AT END
+                       SET END-OF-FILE-YES TO TRUE
+                   NOT AT END
+                       IF CLIENT-ID = WS-SEARCH-ID
+                           SET WS-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIERCLIENT.
+
+           IF WS-FOUND
+               PERFORM DISPLAY-CLIENT-RECORD
+           ELSE
+               DISPLAY "Client " WS-SEARCH-ID " : not found."
+           END-IF.
+
+           STOP RUN.
+
+       DISPLAY-CLIENT-RECORD.
+           DISPLAY "CLIENT-ID        : " CLIENT-ID.
+           DISPLAY "CLIENT-NOM       : " CLIENT-NOM.
+           DISPLAY "CLIENT-PRENOM    : " CLIENT-PRENOM.
+           DISPLAY "CLIENT-POSTE     : " CLIENT-POSTE.
+           DISPLAY "CLIENT-SALAIRE   : " CLIENT-SALAIRE.
+           DISPLAY "CLIENT-AGENCE    : " CLIENT-AGENCE.
+           DISPLAY "CLIENT-HIRE-DATE : " CLIENT-HIRE-DATE.
+           DISPLAY "CLIENT-DEPT      : " CLIENT-DEPT.
