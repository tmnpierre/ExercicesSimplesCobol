@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AUDITLOG.CPY
+      *
+      * Shared record layout for auditlog.txt, the append-only audit
+      * trail written by AuditLogger.cbl on behalf of every program
+      * that CALLs it. COPY this into AuditLogger's FD so the layout
+      * stays in one place.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           03 AUDIT-TIMESTAMP   PIC X(19).
+           03 FILLER            PIC X.
+           03 AUDIT-PROGRAM-ID  PIC X(20).
+           03 FILLER            PIC X.
+           03 AUDIT-OPERATOR    PIC X(8).
+           03 FILLER            PIC X.
+           03 AUDIT-SUMMARY     PIC X(40).
