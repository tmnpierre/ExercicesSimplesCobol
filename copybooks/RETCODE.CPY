@@ -0,0 +1,22 @@
+      ******************************************************************
+      * RETCODE.CPY
+      *
+      * Shared return-code convention for CmdPizza, ChessQueens,
+      * Reverse, FindMinMaxSalaries and Syracuse. Each program MOVEs
+      * RC-SUCCESS to RETURN-CODE as soon as it starts and RC-ERROR (or
+      * RC-WARNING, for a run that completed but flagged bad input
+      * along the way) to RETURN-CODE wherever it used to just DISPLAY
+      * a message and carry on - that way the scheduler wrapper can
+      * tell a failed run from a clean one without scraping DISPLAY
+      * output.
+      ******************************************************************
+       77  RC-SUCCESS            PIC 9(2) VALUE 00.
+       77  RC-WARNING            PIC 9(2) VALUE 04.
+       77  RC-ERROR              PIC 9(2) VALUE 08.
+
+      * CALLing AuditLogger (or any other subprogram that returns
+      * without itself setting RETURN-CODE) resets RETURN-CODE to
+      * zero, since it is shared across the whole run unit. RC-SAVE
+      * carries the real value across that CALL: save it just before
+      * CALLing AuditLogger, then restore it just before GOBACK.
+       77  RC-SAVE               PIC 9(2) VALUE 00.
