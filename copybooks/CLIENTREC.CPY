@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CLIENTREC.CPY
+      *
+      * Shared record layout for fichierclient.txt. COPY this into the
+      * FD of any program that reads or writes the client file so every
+      * program agrees on the same field widths.
+      ******************************************************************
+       01  CLIENT-RECORD.
+           03 CLIENT-ID         PIC X(9).
+           03 CLIENT-NOM        PIC X(20).
+           03 CLIENT-PRENOM     PIC X(20).
+           03 CLIENT-POSTE      PIC X(14).
+           03 CLIENT-SALAIRE    PIC 9(6).
+           03 CLIENT-AGENCE     PIC X(3).
+           03 CLIENT-HIRE-DATE  PIC 9(8).
+           03 CLIENT-DEPT       PIC X(4).
