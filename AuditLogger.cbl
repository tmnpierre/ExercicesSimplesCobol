@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLogger.
+       AUTHOR. Pierre.
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Shared audit-trail subprogram. CmdPizza, ChessQueens, Reverse,
+      * FindMinMaxSalaries and Syracuse each CALL this once, just
+      * before returning to the caller (or before STOP RUN when run
+      * standalone), to append one line to auditlog.txt recording
+      * who ran the program, when, and a short summary of what it
+      * did. Keeping the logging in one subprogram means the log
+      * layout only has to be gotten right in one place.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'auditlog.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-FILE-STATUS       PIC XX VALUE SPACES.
+
+       01  AUDIT-TODAY-DATE.
+           05 AUDIT-TODAY-YYYY     PIC 9(4).
+           05 AUDIT-TODAY-MM       PIC 9(2).
+           05 AUDIT-TODAY-DD       PIC 9(2).
+       01  AUDIT-TODAY-TIME.
+           05 AUDIT-TODAY-HH       PIC 9(2).
+           05 AUDIT-TODAY-MN       PIC 9(2).
+           05 AUDIT-TODAY-SS       PIC 9(2).
+           05 FILLER               PIC 9(2).
+
+       01  AUDIT-WORK-OPERATOR     PIC X(8).
+
+       LINKAGE SECTION.
+       01  AUDIT-CALLER-PROGRAM    PIC X(20).
+       01  AUDIT-CALLER-SUMMARY    PIC X(40).
+
+       PROCEDURE DIVISION USING AUDIT-CALLER-PROGRAM
+                                 AUDIT-CALLER-SUMMARY.
+       MAIN-PROCEDURE.
+           ACCEPT AUDIT-WORK-OPERATOR FROM ENVIRONMENT "USER".
+           IF AUDIT-WORK-OPERATOR = SPACES
+               MOVE "SYSTEM" TO AUDIT-WORK-OPERATOR
+           END-IF.
+
+           ACCEPT AUDIT-TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TODAY-TIME FROM TIME.
+
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING AUDIT-TODAY-YYYY DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   AUDIT-TODAY-MM DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   AUDIT-TODAY-DD DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AUDIT-TODAY-HH DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   AUDIT-TODAY-MN DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   AUDIT-TODAY-SS DELIMITED BY SIZE
+                   INTO AUDIT-TIMESTAMP.
+
+           MOVE AUDIT-CALLER-PROGRAM TO AUDIT-PROGRAM-ID.
+           MOVE AUDIT-WORK-OPERATOR  TO AUDIT-OPERATOR.
+           MOVE AUDIT-CALLER-SUMMARY TO AUDIT-SUMMARY.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           GOBACK.
