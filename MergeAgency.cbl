@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MergeAgency.
+
+      ***************************************************************
+      * Reads a control file (agencyfiles.lst) listing one agency
+      * extract per line as "AGENCY-CODE FILENAME", concatenates each
+      * named file's records into a single consolidated
+      * fichierclient.txt, and forces CLIENT-AGENCE on every record
+      * to the agency code declared in the control file so a branch
+      * cannot accidentally ship records tagged with the wrong
+      * agency.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENCY-LIST ASSIGN TO 'agencyfiles.lst'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGENCY-FILE ASSIGN TO DYNAMIC WS-AGENCY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIERCLIENT-OUT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENCY-LIST.
+       01  AGENCY-LIST-LINE             PIC X(80).
+
+       FD  AGENCY-FILE.
+           COPY "CLIENTREC.CPY".
+
+       FD  FICHIERCLIENT-OUT.
+       01  CLIENT-RECORD-OUT            PIC X(84).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENCY-FILENAME   PIC X(60).
+
+       01  WS-LIST-EOF          PIC X VALUE 'N'.
+           88 WS-LIST-EOF-YES   VALUE 'Y'.
+       01  WS-FILE-EOF          PIC X VALUE 'N'.
+           88 WS-FILE-EOF-YES   VALUE 'Y'.
+
+       01  WS-AGENCY-CODE       PIC X(3).
+       01  WS-FILE-COUNT        PIC 9(3) COMP VALUE ZERO.
+       01  WS-TOTAL-RECORDS     PIC 9(7) COMP VALUE ZERO.
+       01  WS-COUNT-EDIT        PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT AGENCY-LIST.
+           OPEN OUTPUT FICHIERCLIENT-OUT.
+
+           PERFORM UNTIL WS-LIST-EOF-YES
+               READ AGENCY-LIST
+                   AT END
+                       SET WS-LIST-EOF-YES TO TRUE
+                   NOT AT END
+                       IF AGENCY-LIST-LINE NOT = SPACES
+                           PERFORM MERGE-ONE-AGENCY-FILE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE AGENCY-LIST.
+           CLOSE FICHIERCLIENT-OUT.
+
+           MOVE WS-FILE-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "Agency files merged : " WS-COUNT-EDIT.
+           MOVE WS-TOTAL-RECORDS TO WS-COUNT-EDIT.
+           DISPLAY "Total records written: " WS-COUNT-EDIT.
+
+           STOP RUN.
+
+       MERGE-ONE-AGENCY-FILE.
+           ADD 1 TO WS-FILE-COUNT.
+           MOVE AGENCY-LIST-LINE(1:3)  TO WS-AGENCY-CODE.
+           MOVE AGENCY-LIST-LINE(5:60) TO WS-AGENCY-FILENAME.
+
+           OPEN INPUT AGENCY-FILE.
+           MOVE 'N' TO WS-FILE-EOF.
+
+           PERFORM UNTIL WS-FILE-EOF-YES
+               READ AGENCY-FILE INTO CLIENT-RECORD
+                   AT END
+                       SET WS-FILE-EOF-YES TO TRUE
+                   NOT AT END
+                       MOVE WS-AGENCY-CODE TO CLIENT-AGENCE
+                       MOVE CLIENT-RECORD TO CLIENT-RECORD-OUT
+                       WRITE CLIENT-RECORD-OUT
+                       ADD 1 TO WS-TOTAL-RECORDS
+               END-READ
+           END-PERFORM.
+
+           CLOSE AGENCY-FILE.
