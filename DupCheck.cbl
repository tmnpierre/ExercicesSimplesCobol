@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DuplicateCheck.
+
+      ***************************************************************
+      * Scans FICHIERCLIENT sequentially and reports any CLIENT-ID
+      * that appears more than once, so duplicate IDs are caught
+      * before payroll extracts run rather than after headcount
+      * totals come back wrong.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUPLICATE-REPORT ASSIGN TO 'duplicatereport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY "CLIENTREC.CPY".
+
+       FD  DUPLICATE-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE         PIC X VALUE 'N'.
+           88 END-OF-FILE-YES  VALUE 'Y'.
+
+      * Every CLIENT-ID seen so far, so each new record can be
+      * checked against everything that came before it.
+       01  SEEN-ID-TABLE.
+           05 SEEN-ID-ENTRY OCCURS 2000 TIMES.
+              10 SID-VALUE    PIC X(9).
+              10 SID-COUNT    PIC 9(5) COMP.
+       01  SEEN-ID-COUNT       PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-SUB               PIC 9(5) COMP VALUE ZERO.
+       01  WS-MATCH-SUB         PIC 9(5) COMP VALUE ZERO.
+       01  WS-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-FOUND          VALUE 'Y'.
+           88 WS-NOT-FOUND      VALUE 'N'.
+
+       01  WS-TOTAL-RECORDS     PIC 9(7) COMP VALUE ZERO.
+       01  WS-DUPLICATE-IDS     PIC 9(5) COMP VALUE ZERO.
+       01  WS-COUNT-EDIT        PIC Z(6)9.
+       01  WS-OCC-EDIT          PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FICHIERCLIENT.
+           OPEN OUTPUT DUPLICATE-REPORT.
+
+           MOVE "Duplicate CLIENT-ID Report" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM UNTIL END-OF-FILE-YES
+               READ FICHIERCLIENT INTO CLIENT-RECORD
+                   AT END
+                       SET END-OF-FILE-YES TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RECORDS
+                       PERFORM CHECK-FOR-DUPLICATE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIERCLIENT.
+
+           IF WS-DUPLICATE-IDS = ZERO
+               MOVE "No duplicate CLIENT-ID values found."
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-RECORDS TO WS-COUNT-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Records scanned: " DELIMITED BY SIZE
+                   WS-COUNT-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-DUPLICATE-IDS TO WS-COUNT-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Distinct duplicate IDs: " DELIMITED BY SIZE
+                   WS-COUNT-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE DUPLICATE-REPORT.
+
+           DISPLAY "Duplicate check complete - see duplicatereport.txt".
+
+           STOP RUN.
+
+       CHECK-FOR-DUPLICATE.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > SEEN-ID-COUNT
+               IF SID-VALUE(WS-SUB) = CLIENT-ID
+                   SET WS-FOUND TO TRUE
+                   MOVE WS-SUB TO WS-MATCH-SUB
+                   MOVE SEEN-ID-COUNT TO WS-SUB
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND
+               ADD 1 TO SID-COUNT(WS-MATCH-SUB)
+               IF SID-COUNT(WS-MATCH-SUB) = 2
+                   ADD 1 TO WS-DUPLICATE-IDS
+               END-IF
+               PERFORM WRITE-DUPLICATE-LINE
+           ELSE
+               IF SEEN-ID-COUNT < 2000
+                   ADD 1 TO SEEN-ID-COUNT
+                   MOVE CLIENT-ID TO SID-VALUE(SEEN-ID-COUNT)
+                   MOVE 1         TO SID-COUNT(SEEN-ID-COUNT)
+               END-IF
+           END-IF.
+
+       WRITE-DUPLICATE-LINE.
+           MOVE SID-COUNT(WS-MATCH-SUB) TO WS-OCC-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DUPLICATE  ID=" DELIMITED BY SIZE
+                   CLIENT-ID DELIMITED BY SIZE
+                   "  NOM=" DELIMITED BY SIZE
+                   CLIENT-NOM DELIMITED BY SIZE
+                   "  occurrence " DELIMITED BY SIZE
+                   WS-OCC-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
