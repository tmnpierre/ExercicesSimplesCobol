@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClientToCsv.
+
+      ***************************************************************
+      * Converts FICHIERCLIENT into a comma-delimited file so HR can
+      * load the client data straight into a spreadsheet instead of
+      * reformatting the fixed-width extract by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLIENT-CSV ASSIGN TO 'fichierclient.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY "CLIENTREC.CPY".
+
+       FD  CLIENT-CSV.
+       01  CSV-LINE                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE         PIC X VALUE 'N'.
+           88 END-OF-FILE-YES  VALUE 'Y'.
+
+       01  WS-SALAIRE-EDIT      PIC Z(5)9.
+       01  WS-RECORD-COUNT      PIC 9(7) COMP VALUE ZERO.
+       01  WS-COUNT-EDIT        PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT FICHIERCLIENT.
+           OPEN OUTPUT CLIENT-CSV.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "CLIENT_ID,NOM,PRENOM,POSTE,SALAIRE,AGENCE,"
+                   DELIMITED BY SIZE
+                   "HIRE_DATE,DEPT" DELIMITED BY SIZE
+                   INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           PERFORM UNTIL END-OF-FILE-YES
+               READ FICHIERCLIENT INTO CLIENT-RECORD
+                   AT END
+                       SET END-OF-FILE-YES TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIERCLIENT.
+           CLOSE CLIENT-CSV.
+
+           MOVE WS-RECORD-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "Records exported to fichierclient.csv: "
+                   WS-COUNT-EDIT.
+
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE CLIENT-SALAIRE TO WS-SALAIRE-EDIT.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(CLIENT-ID)      DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CLIENT-NOM)    DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CLIENT-PRENOM) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CLIENT-POSTE)  DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SALAIRE-EDIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CLIENT-AGENCE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   CLIENT-HIRE-DATE             DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CLIENT-DEPT)   DELIMITED BY SIZE
+                   INTO CSV-LINE.
+           WRITE CSV-LINE.
