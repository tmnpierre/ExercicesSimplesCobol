@@ -1,26 +1,230 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CmdPizza.
        AUTHOR. Pierre.
-       
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Extended to take one or more groups, each with its own
+      * headcount, pizza size and topping, and to print an itemized
+      * order summary with a running total cost - this program is
+      * what actually places the Friday office pizza order now.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-HISTORY ASSIGN TO 'pizzaorderhistory.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT PIZZA-ROSTER ASSIGN TO 'pizzaroster.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-HISTORY.
+       01  HISTORY-LINE                 PIC X(80).
+
+       FD  PIZZA-ROSTER.
+       01  ROSTER-RECORD.
+           03 ROSTER-DEPT-NAME          PIC X(20).
+           03 ROSTER-HEADCOUNT          PIC 9(3).
+
        WORKING-STORAGE SECTION.
+           COPY "RETCODE.CPY".
+
        01 Convives PIC 9(3).
        01 PizzasEntieres PIC 9(3).
        01 TotalPizzas PIC 9(3)V9(1).
        01 Temp PIC 9(3)V9(1).
        01 Separator PIC X VALUE SPACE.
        01 EmptyLine PIC X(80) VALUE ALL "-".
-       
+
+       01 WS-ANOTHER-GROUP      PIC X VALUE 'O'.
+           88 WS-MORE-GROUPS    VALUE 'O' 'o'.
+
+       01 WS-GROUP-COUNT        PIC 9(3) VALUE ZERO.
+
+       01 WS-SIZE-CHOICE        PIC X.
+           88 WS-SIZE-SMALL     VALUE 'P' 'p'.
+           88 WS-SIZE-MEDIUM    VALUE 'M' 'm'.
+           88 WS-SIZE-LARGE     VALUE 'G' 'g'.
+       01 WS-SIZE-PRICE         PIC 9(3)V99.
+       01 WS-SIZE-LABEL         PIC X(8).
+
+       01 WS-TOPPING-CHOICE     PIC 9.
+       01 WS-TOPPING-PRICE      PIC 9(3)V99.
+       01 WS-TOPPING-LABEL      PIC X(14).
+
+       01 WS-GROUP-COST         PIC 9(5)V99.
+       01 WS-ORDER-TOTAL        PIC 9(7)V99 VALUE ZERO.
+       01 WS-PIZZA-TOTAL        PIC 9(5) VALUE ZERO.
+
+       01 WS-PIZZAS-EDIT        PIC Z(4)9.
+       01 WS-COST-EDIT          PIC Z(4)9.99.
+       01 WS-TOTAL-EDIT         PIC Z(6)9.99.
+
+       01 WS-CONVIVES-TOTAL     PIC 9(5) VALUE ZERO.
+       01 WS-CONVIVES-EDIT      PIC Z(4)9.
+
+       01 WS-TODAY.
+           05 WS-TODAY-YYYY     PIC 9(4).
+           05 WS-TODAY-MM       PIC 9(2).
+           05 WS-TODAY-DD       PIC 9(2).
+       01 WS-TODAY-EDIT         PIC 9999/99/99.
+       01 WS-HISTORY-FILE-STATUS PIC XX VALUE SPACES.
+
+       01 WS-RUN-MODE           PIC X VALUE 'I'.
+           88 WS-MODE-BATCH     VALUE 'F' 'f'.
+       01 WS-ROSTER-EOF         PIC X VALUE 'N'.
+           88 WS-ROSTER-EOF-YES VALUE 'Y'.
+       01 WS-DEPT-LABEL         PIC X(20) VALUE SPACES.
+
+       01 AUDIT-PROGRAM-NAME    PIC X(20) VALUE "CmdPizza".
+       01 AUDIT-SUMMARY-LINE    PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       
+
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
            DISPLAY "Bienvenue dans le système de commande de pizzas!".
            DISPLAY EmptyLine.
-           DISPLAY "Veuillez entrer le nombre de convives : " WITH NO 
-                   ADVANCING.
+           DISPLAY "Mode (I)nteractif ou (F)ichier roster : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+           DISPLAY EmptyLine.
+
+           IF WS-MODE-BATCH
+               PERFORM BATCH-MODE-ORDER
+           ELSE
+               PERFORM INTERACTIVE-MODE-ORDER
+           END-IF.
+
+           DISPLAY EmptyLine.
+           MOVE WS-ORDER-TOTAL TO WS-TOTAL-EDIT.
+           DISPLAY "Nombre total de pizzas a commander : "
+                   WS-PIZZA-TOTAL.
+           DISPLAY "Cout total de la commande          : "
+                   WS-TOTAL-EDIT " EUR".
+           DISPLAY EmptyLine.
+
+           PERFORM LOG-ORDER-HISTORY.
+           PERFORM LOG-AUDIT-ENTRY.
+
+           GOBACK.
+
+       LOG-AUDIT-ENTRY.
+           MOVE SPACES TO AUDIT-SUMMARY-LINE.
+           STRING WS-PIZZA-TOTAL DELIMITED BY SIZE
+                   " pizza(s), " DELIMITED BY SIZE
+                   WS-TOTAL-EDIT DELIMITED BY SIZE
+                   " EUR" DELIMITED BY SIZE
+                   INTO AUDIT-SUMMARY-LINE.
+           MOVE RETURN-CODE TO RC-SAVE.
+           CALL "AuditLogger" USING AUDIT-PROGRAM-NAME
+                                     AUDIT-SUMMARY-LINE.
+           MOVE RC-SAVE TO RETURN-CODE.
+
+       INTERACTIVE-MODE-ORDER.
+           DISPLAY "Commande d'un groupe à la fois. Répondez N quand"
+                   " vous avez terminé.".
+           DISPLAY EmptyLine.
+
+           PERFORM UNTIL NOT WS-MORE-GROUPS
+               PERFORM TAKE-GROUP-ORDER
+               DISPLAY "Encore un groupe a commander (O/N) : "
+                       WITH NO ADVANCING
+               ACCEPT WS-ANOTHER-GROUP
+           END-PERFORM.
+
+       BATCH-MODE-ORDER.
+           DISPLAY "Commande groupee a partir de pizzaroster.txt.".
+           DISPLAY "Taille de pizza - (P)etite/(M)oyenne/(G)rande : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SIZE-CHOICE.
+           PERFORM SET-SIZE-PRICE.
+
+           DISPLAY "Garniture - 1 Nature/2 Fromage/3 Viande"
+                   "/4 Vegetarienne/5 Speciale : " WITH NO ADVANCING.
+           ACCEPT WS-TOPPING-CHOICE.
+           PERFORM SET-TOPPING-PRICE.
+           DISPLAY EmptyLine.
+
+           OPEN INPUT PIZZA-ROSTER.
+           PERFORM UNTIL WS-ROSTER-EOF-YES
+               READ PIZZA-ROSTER
+                   AT END
+                       SET WS-ROSTER-EOF-YES TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-GROUP-COUNT
+                       MOVE ROSTER-HEADCOUNT  TO Convives
+                       MOVE ROSTER-DEPT-NAME  TO WS-DEPT-LABEL
+                       PERFORM PROCESS-GROUP THRU PROCESS-GROUP-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE PIZZA-ROSTER.
+
+       LOG-ORDER-HISTORY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY TO WS-TODAY-EDIT.
+           MOVE WS-CONVIVES-TOTAL TO WS-CONVIVES-EDIT.
+           MOVE WS-PIZZA-TOTAL    TO WS-PIZZAS-EDIT.
+           MOVE WS-ORDER-TOTAL    TO WS-TOTAL-EDIT.
+
+           OPEN EXTEND ORDER-HISTORY.
+           IF WS-HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT ORDER-HISTORY
+           END-IF.
+
+           MOVE SPACES TO HISTORY-LINE.
+           STRING WS-TODAY-EDIT DELIMITED BY SIZE
+                   "  Convives: " DELIMITED BY SIZE
+                   WS-CONVIVES-EDIT DELIMITED BY SIZE
+                   "  Pizzas: " DELIMITED BY SIZE
+                   WS-PIZZAS-EDIT DELIMITED BY SIZE
+                   "  Cout: " DELIMITED BY SIZE
+                   WS-TOTAL-EDIT DELIMITED BY SIZE
+                   " EUR" DELIMITED BY SIZE
+                   INTO HISTORY-LINE.
+           WRITE HISTORY-LINE.
+           CLOSE ORDER-HISTORY.
+
+       TAKE-GROUP-ORDER.
+           ADD 1 TO WS-GROUP-COUNT.
+
+           DISPLAY "Groupe " WS-GROUP-COUNT
+                   " - nombre de convives : " WITH NO ADVANCING.
            ACCEPT Convives.
-       
+
+           DISPLAY "Taille de pizza - (P)etite/(M)oyenne/(G)rande : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SIZE-CHOICE.
+           PERFORM SET-SIZE-PRICE.
+
+           DISPLAY "Garniture - 1 Nature/2 Fromage/3 Viande"
+                   "/4 Vegetarienne/5 Speciale : " WITH NO ADVANCING.
+           ACCEPT WS-TOPPING-CHOICE.
+           PERFORM SET-TOPPING-PRICE.
+
+           STRING "Groupe " DELIMITED BY SIZE
+                   WS-GROUP-COUNT DELIMITED BY SIZE
+                   INTO WS-DEPT-LABEL.
+
+           PERFORM PROCESS-GROUP THRU PROCESS-GROUP-EXIT.
+
+      * Computes pizzas needed and cost for the current group
+      * (Convives, WS-SIZE-PRICE/LABEL, WS-TOPPING-PRICE/LABEL and
+      * WS-DEPT-LABEL must already be set by the caller) and adds it
+      * into the running order totals.
+       PROCESS-GROUP.
+           IF Convives = 0
+               DISPLAY "Erreur: " WS-DEPT-LABEL
+                       " - nombre de convives invalide, groupe ignoré."
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO PROCESS-GROUP-EXIT
+           END-IF.
+
            MULTIPLY Convives BY 1.1 GIVING TotalPizzas.
-       
            COMPUTE Temp = FUNCTION MOD(TotalPizzas, 1).
            IF Temp = 0
                MOVE TotalPizzas TO PizzasEntieres
@@ -28,8 +232,54 @@
                ADD 1 TO TotalPizzas
                MOVE TotalPizzas TO PizzasEntieres
            END-IF.
-       
+
+           COMPUTE WS-GROUP-COST ROUNDED =
+                   PizzasEntieres * (WS-SIZE-PRICE + WS-TOPPING-PRICE).
+
+           ADD PizzasEntieres TO WS-PIZZA-TOTAL.
+           ADD WS-GROUP-COST  TO WS-ORDER-TOTAL.
+           ADD Convives       TO WS-CONVIVES-TOTAL.
+
+           MOVE PizzasEntieres TO WS-PIZZAS-EDIT.
+           MOVE WS-GROUP-COST  TO WS-COST-EDIT.
            DISPLAY EmptyLine.
-           DISPLAY "Nombre de pizzas à commander : " PizzasEntieres.
+           DISPLAY WS-DEPT-LABEL ": " WS-PIZZAS-EDIT
+                   " pizza(s) " WS-SIZE-LABEL " / " WS-TOPPING-LABEL
+                   " - " WS-COST-EDIT " EUR".
            DISPLAY EmptyLine.
-           STOP RUN.
+
+       PROCESS-GROUP-EXIT.
+           EXIT.
+
+       SET-SIZE-PRICE.
+           IF WS-SIZE-MEDIUM
+               MOVE 10.50      TO WS-SIZE-PRICE
+               MOVE "Moyenne " TO WS-SIZE-LABEL
+           ELSE
+           IF WS-SIZE-LARGE
+               MOVE 13.00      TO WS-SIZE-PRICE
+               MOVE "Grande  " TO WS-SIZE-LABEL
+           ELSE
+               MOVE 8.00       TO WS-SIZE-PRICE
+               MOVE "Petite  " TO WS-SIZE-LABEL
+           END-IF
+           END-IF.
+
+       SET-TOPPING-PRICE.
+           EVALUATE WS-TOPPING-CHOICE
+               WHEN 2
+                   MOVE 1.00 TO WS-TOPPING-PRICE
+                   MOVE "Fromage"       TO WS-TOPPING-LABEL
+               WHEN 3
+                   MOVE 2.50 TO WS-TOPPING-PRICE
+                   MOVE "Viande"        TO WS-TOPPING-LABEL
+               WHEN 4
+                   MOVE 1.50 TO WS-TOPPING-PRICE
+                   MOVE "Vegetarienne"  TO WS-TOPPING-LABEL
+               WHEN 5
+                   MOVE 3.00 TO WS-TOPPING-PRICE
+                   MOVE "Speciale"      TO WS-TOPPING-LABEL
+               WHEN OTHER
+                   MOVE 0.00 TO WS-TOPPING-PRICE
+                   MOVE "Nature"        TO WS-TOPPING-LABEL
+           END-EVALUATE.
