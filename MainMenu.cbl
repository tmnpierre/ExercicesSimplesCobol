@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+       AUTHOR. Pierre.
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Central job-control menu: CALLs each of the five standalone
+      * exercise programs (CmdPizza, ChessQueens, Reverse,
+      * FindMinMaxSalaries, Syracuse) as a subprogram instead of
+      * having the operator run them one at a time from the command
+      * line. Each subprogram is CANCELed after it returns so its
+      * WORKING-STORAGE (switches, counters, open-file state) starts
+      * clean the next time it is chosen from the menu.
+      ***************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE             PIC 9 VALUE 0.
+       01 WS-QUIT-SW            PIC X VALUE 'N'.
+           88 WS-QUIT           VALUE 'Y'.
+       01 EmptyLine             PIC X(80) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-QUIT
+               PERFORM DISPLAY-MENU
+               PERFORM RUN-CHOICE
+           END-PERFORM.
+
+           DISPLAY "Fin du programme.".
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY EmptyLine.
+           DISPLAY "Menu principal".
+           DISPLAY "  1 - Commande de pizzas (CmdPizza)".
+           DISPLAY "  2 - Problème des reines (ChessQueens)".
+           DISPLAY "  3 - Inversion de mot (Reverse)".
+           DISPLAY "  4 - Analyse des salaires (FindMinMaxSalaries)".
+           DISPLAY "  5 - Conjecture de Syracuse (Syracuse)".
+           DISPLAY "  0 - Quitter".
+           DISPLAY EmptyLine.
+           DISPLAY "Votre choix : " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           DISPLAY EmptyLine.
+
+       RUN-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "CmdPizza"
+                   CANCEL "CmdPizza"
+               WHEN 2
+                   CALL "ChessQueens"
+                   CANCEL "ChessQueens"
+               WHEN 3
+                   CALL "Reverse"
+                   CANCEL "Reverse"
+               WHEN 4
+                   CALL "FindMinMaxSalaries"
+                   CANCEL "FindMinMaxSalaries"
+               WHEN 5
+                   CALL "Syracuse"
+                   CANCEL "Syracuse"
+               WHEN 0
+                   SET WS-QUIT TO TRUE
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
