@@ -1,24 +1,174 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Reverse.
-       
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Added a (F)ichier batch mode that reverses every word listed
+      * in reversewords.txt and writes a report to reverseresults.txt
+      * instead of prompting at the console one word at a time.
+      * Both modes now also report whether the word is a palindrome.
+      * Along the way, fixed the reversal to work off the word's
+      * actual (trimmed) length instead of the full PIC X(20) field
+      * width, which used to leave the reversed trailing spaces at
+      * the front of the output.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REVERSE-WORDS ASSIGN TO 'reversewords.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REVERSE-RESULTS ASSIGN TO 'reverseresults.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REVERSE-WORDS.
+       01  WORD-RECORD          PIC X(20).
+
+       FD  REVERSE-RESULTS.
+       01  RESULT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
+           COPY "RETCODE.CPY".
+
        01 INPUT-STRING     PIC X(20).
        01 REVERSED-STRING  PIC X(20).
        01 WORD-LGTH        PIC 9(3).
        01 I                PIC 9(3).
-       
+
+       01 WS-RUN-MODE           PIC X VALUE 'I'.
+           88 WS-MODE-BATCH     VALUE 'F' 'f'.
+
+       01 WS-PALINDROME-SW      PIC X VALUE 'N'.
+           88 WS-IS-PALINDROME  VALUE 'Y'.
+       01 WS-PALINDROME-LABEL   PIC X(15).
+
+       01 WS-WORD-EOF           PIC X VALUE 'N'.
+           88 WS-WORD-EOF-YES   VALUE 'Y'.
+       01 WS-WORD-COUNT         PIC 9(5) VALUE 0.
+       01 WS-PALINDROME-COUNT   PIC 9(5) VALUE 0.
+       01 WS-COUNT-EDIT         PIC Z(4)9.
+
+       01 AUDIT-PROGRAM-NAME    PIC X(20) VALUE "Reverse".
+       01 AUDIT-SUMMARY-LINE    PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
+           DISPLAY "Mode (I)nteractif ou (F)ichier : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+           DISPLAY " ".
+
+           IF WS-MODE-BATCH
+               PERFORM BATCH-MODE-REVERSE
+               MOVE WS-WORD-COUNT TO WS-COUNT-EDIT
+               STRING "Batch: " DELIMITED BY SIZE
+                       WS-COUNT-EDIT DELIMITED BY SIZE
+                       " mot(s) traité(s)" DELIMITED BY SIZE
+                       INTO AUDIT-SUMMARY-LINE
+           ELSE
+               PERFORM INTERACTIVE-MODE-REVERSE
+                       THRU INTERACTIVE-MODE-REVERSE-EXIT
+               STRING "Mot : " DELIMITED BY SIZE
+                       FUNCTION TRIM(INPUT-STRING) DELIMITED BY SIZE
+                       "  Palindrome : " DELIMITED BY SIZE
+                       WS-PALINDROME-LABEL DELIMITED BY SIZE
+                       INTO AUDIT-SUMMARY-LINE
+           END-IF.
+
+           MOVE RETURN-CODE TO RC-SAVE.
+           CALL "AuditLogger" USING AUDIT-PROGRAM-NAME
+                                     AUDIT-SUMMARY-LINE.
+           MOVE RC-SAVE TO RETURN-CODE.
+
+           GOBACK.
+
+       INTERACTIVE-MODE-REVERSE.
            DISPLAY "Entrez un mot : " WITH NO ADVANCING.
            ACCEPT INPUT-STRING.
-           
-           COMPUTE WORD-LGTH = FUNCTION LENGTH(INPUT-STRING).
+
+           IF INPUT-STRING = SPACES
+               DISPLAY "Erreur: le mot ne peut pas être vide."
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO INTERACTIVE-MODE-REVERSE-EXIT
+           END-IF.
+
+           PERFORM REVERSE-AND-CHECK.
+
+           DISPLAY "Le mot inversé est : " REVERSED-STRING.
+           DISPLAY "Palindrome : " WS-PALINDROME-LABEL.
+
+       INTERACTIVE-MODE-REVERSE-EXIT.
+           EXIT.
+
+       BATCH-MODE-REVERSE.
+           OPEN INPUT REVERSE-WORDS.
+           OPEN OUTPUT REVERSE-RESULTS.
+
+           PERFORM UNTIL WS-WORD-EOF-YES
+               READ REVERSE-WORDS
+                   AT END
+                       SET WS-WORD-EOF-YES TO TRUE
+                   NOT AT END
+                       IF WORD-RECORD NOT = SPACES
+                           PERFORM PROCESS-ONE-WORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE REVERSE-WORDS.
+           CLOSE REVERSE-RESULTS.
+
+           MOVE WS-WORD-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "Mots traités : " WS-COUNT-EDIT.
+           MOVE WS-PALINDROME-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "Palindromes détectés : " WS-COUNT-EDIT.
+           DISPLAY "Résultats écrits dans reverseresults.txt".
+
+       PROCESS-ONE-WORD.
+           ADD 1 TO WS-WORD-COUNT.
+           MOVE WORD-RECORD TO INPUT-STRING.
+
+           PERFORM REVERSE-AND-CHECK.
+
+           IF WS-IS-PALINDROME
+               ADD 1 TO WS-PALINDROME-COUNT
+           END-IF.
+
+           MOVE SPACES TO RESULT-LINE.
+           STRING FUNCTION TRIM(INPUT-STRING) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(REVERSED-STRING) DELIMITED BY SIZE
+                   "  Palindrome : " DELIMITED BY SIZE
+                   WS-PALINDROME-LABEL DELIMITED BY SIZE
+                   INTO RESULT-LINE.
+           WRITE RESULT-LINE.
+
+      * Reverses the trimmed contents of INPUT-STRING into
+      * REVERSED-STRING and sets WS-PALINDROME-LABEL accordingly.
+       REVERSE-AND-CHECK.
+           MOVE SPACES TO REVERSED-STRING.
+           COMPUTE WORD-LGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(INPUT-STRING)).
            MOVE WORD-LGTH TO I.
            PERFORM REVERSE-STRING UNTIL I = 0.
-           
-           DISPLAY "Le mot invers√© est : " REVERSED-STRING.
-           STOP RUN.
-       
+
+           MOVE 'N' TO WS-PALINDROME-SW.
+           IF FUNCTION TRIM(INPUT-STRING) =
+              FUNCTION TRIM(REVERSED-STRING)
+               SET WS-IS-PALINDROME TO TRUE
+           END-IF.
+
+           IF WS-IS-PALINDROME
+               MOVE "Oui" TO WS-PALINDROME-LABEL
+           ELSE
+               MOVE "Non" TO WS-PALINDROME-LABEL
+           END-IF.
+
        REVERSE-STRING.
            MOVE INPUT-STRING(I:1) TO REVERSED-STRING
                                      (WORD-LGTH - I + 1:1).
