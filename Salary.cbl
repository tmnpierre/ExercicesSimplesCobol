@@ -1,24 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FindMinMaxSalaries.
 
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Added per-agency / per-poste salary breakdown (count, total,
+      * average) alongside the existing min/max figures.
+      ***************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SALARY-REPORT ASSIGN TO 'salaryreport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALARY-EXCEPTIONS ASSIGN TO 'salaryexceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTIONS-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO 'salaryrestart.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIERCLIENT.
-       01  CLIENT-RECORD.
-           03 CLIENT-ID       PIC X(9).
-           03 CLIENT-NOM      PIC X(20).
-           03 CLIENT-PRENOM   PIC X(20).
-           03 CLIENT-POSTE    PIC X(14).
-           03 CLIENT-SALAIRE  PIC 9(6).
-           03 CLIENT-AGENCE   PIC X(3).
+           COPY "CLIENTREC.CPY".
+
+       FD  SALARY-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       FD  SALARY-EXCEPTIONS.
+       01  EXCEPTION-LINE          PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-LINE             PIC X(9).
 
        WORKING-STORAGE SECTION.
+           COPY "RETCODE.CPY".
+
+       01  WS-RESTART-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-EXCEPTIONS-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-RESTART-ID           PIC X(9) VALUE SPACES.
+       01  WS-RESUME-SW            PIC X VALUE 'N'.
+           88 WS-RESUMING          VALUE 'Y'.
+       01  WS-SKIP-SW              PIC X VALUE 'N'.
+           88 WS-SKIPPING          VALUE 'Y'.
+       01  WS-CHECKPOINT-EVERY     PIC 9(5) VALUE 100.
+       01  WS-RECORDS-SINCE-CKPT   PIC 9(5) VALUE ZERO.
+       01  WS-TODAY.
+           05 WS-TODAY-YYYY        PIC 9(4).
+           05 WS-TODAY-MM          PIC 9(2).
+           05 WS-TODAY-DD          PIC 9(2).
+       01  WS-TODAY-EDIT           PIC 9999/99/99.
        01  END-OF-FILE         PIC X VALUE 'N'.
            88 END-OF-FILE-YES  VALUE 'Y'.
            88 END-OF-FILE-NO   VALUE 'N'.
@@ -26,25 +62,188 @@
        01  MAXIMUM-SALARY      PIC 9(6) VALUE ZEROS.
        01  MINIMUM-SALARY      PIC 9(6) VALUE 999999.
 
+      * Per-agency and per-poste accumulators. Agencies and postes are
+      * not known in advance, so each is kept in a small lookup table
+      * that is searched linearly and grown as new values appear.
+       01  AGENCY-TABLE.
+           05 AGENCY-ENTRY OCCURS 50 TIMES.
+              10 AGT-CODE      PIC X(3).
+              10 AGT-COUNT     PIC 9(7) COMP.
+              10 AGT-TOTAL     PIC 9(11) COMP.
+              10 AGT-AVERAGE   PIC 9(6)V99.
+       01  AGENCY-COUNT        PIC 9(3) VALUE ZERO.
+
+       01  POSTE-TABLE.
+           05 POSTE-ENTRY OCCURS 50 TIMES.
+              10 PST-CODE      PIC X(14).
+              10 PST-COUNT     PIC 9(7) COMP.
+              10 PST-TOTAL     PIC 9(11) COMP.
+              10 PST-AVERAGE   PIC 9(6)V99.
+       01  POSTE-COUNT         PIC 9(3) VALUE ZERO.
+
+       01  WS-SUB              PIC 9(3) VALUE ZERO.
+       01  WS-COUNT-EDIT       PIC Z(6)9.
+       01  WS-TOTAL-EDIT       PIC Z(10)9.
+       01  WS-AVERAGE-EDIT     PIC Z(5)9.99.
+       01  WS-FOUND-SW         PIC X VALUE 'N'.
+           88 WS-FOUND         VALUE 'Y'.
+           88 WS-NOT-FOUND     VALUE 'N'.
+
+       01  WS-VALID-SW         PIC X VALUE 'Y'.
+           88 WS-VALID-RECORD   VALUE 'Y'.
+           88 WS-INVALID-RECORD VALUE 'N'.
+       01  WS-REJECT-COUNT     PIC 9(7) VALUE ZERO.
+       01  WS-REJECT-COUNT-EDIT PIC Z(6)9.
+
+       01  AUDIT-PROGRAM-NAME  PIC X(20) VALUE "FindMinMaxSalaries".
+       01  AUDIT-SUMMARY-LINE  PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
+           PERFORM LOAD-RESTART-CHECKPOINT.
+
            OPEN INPUT FICHIERCLIENT.
+           OPEN OUTPUT SALARY-REPORT.
+
+      * On a resumed run the exceptions already written by the run
+      * that abended are still sitting in salaryexceptions.txt, so
+      * extend rather than truncate it; a clean run starts it fresh.
+           IF WS-RESUMING
+               OPEN EXTEND SALARY-EXCEPTIONS
+               IF WS-EXCEPTIONS-FILE-STATUS = "35"
+                   OPEN OUTPUT SALARY-EXCEPTIONS
+               END-IF
+           ELSE
+               OPEN OUTPUT SALARY-EXCEPTIONS
+           END-IF.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY TO WS-TODAY-EDIT.
 
            PERFORM UNTIL END-OF-FILE-YES
                READ FICHIERCLIENT INTO CLIENT-RECORD
                    AT END
                        SET END-OF-FILE-YES TO TRUE
                    NOT AT END
-                       PERFORM PROCESS-SALARY
+                       IF WS-SKIPPING
+                           PERFORM SKIP-TO-CHECKPOINT
+                       ELSE
+                           PERFORM VALIDATE-RECORD
+                           IF WS-VALID-RECORD
+                               PERFORM PROCESS-SALARY
+                               PERFORM SAVE-CHECKPOINT
+                           ELSE
+                               PERFORM REJECT-RECORD
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE FICHIERCLIENT.
 
-           DISPLAY "Maximum Salary: " MAXIMUM-SALARY.
-           DISPLAY "Minimum Salary: " MINIMUM-SALARY.
+           PERFORM COMPUTE-AVERAGES.
+           PERFORM PRINT-REPORT.
+           PERFORM PRINT-REJECT-TRAILER.
+
+           CLOSE SALARY-REPORT.
+           CLOSE SALARY-EXCEPTIONS.
+
+      * Run completed start-to-finish, so clear the checkpoint. A
+      * leftover checkpoint would make the next clean run think it
+      * needs to resume partway through the file.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+           IF WS-REJECT-COUNT > 0
+               MOVE RC-WARNING TO RETURN-CODE
+           END-IF.
+
+           STRING "Min " DELIMITED BY SIZE
+                   MINIMUM-SALARY DELIMITED BY SIZE
+                   "/Max " DELIMITED BY SIZE
+                   MAXIMUM-SALARY DELIMITED BY SIZE
+                   ", rejets " DELIMITED BY SIZE
+                   WS-REJECT-COUNT-EDIT DELIMITED BY SIZE
+                   INTO AUDIT-SUMMARY-LINE.
+           MOVE RETURN-CODE TO RC-SAVE.
+           CALL "AuditLogger" USING AUDIT-PROGRAM-NAME
+                                     AUDIT-SUMMARY-LINE.
+           MOVE RC-SAVE TO RETURN-CODE.
+
+           GOBACK.
+
+       LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE INTO WS-RESTART-ID
+               CLOSE RESTART-FILE
+               IF WS-RESTART-ID NOT = SPACES
+                   SET WS-RESUMING TO TRUE
+                   SET WS-SKIPPING TO TRUE
+                   DISPLAY "Resuming after CLIENT-ID " WS-RESTART-ID
+               END-IF
+           END-IF.
+
+      * Records before (and including) the checkpoint were already
+      * written to the output files by the run that abended, so this
+      * paragraph only rebuilds the in-memory accumulators from them
+      * (min/max, per-agency, per-poste, reject count) without
+      * re-writing a SALARY-EXCEPTIONS line for a record already
+      * reported last time.
+       SKIP-TO-CHECKPOINT.
+           PERFORM VALIDATE-RECORD.
+           IF WS-VALID-RECORD
+               PERFORM PROCESS-SALARY
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+           IF CLIENT-ID = WS-RESTART-ID
+               MOVE 'N' TO WS-SKIP-SW
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-EVERY
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+               OPEN OUTPUT RESTART-FILE
+               MOVE CLIENT-ID TO RESTART-LINE
+               WRITE RESTART-LINE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       VALIDATE-RECORD.
+           SET WS-VALID-RECORD TO TRUE.
+
+           IF CLIENT-ID = SPACES
+               SET WS-INVALID-RECORD TO TRUE
+           END-IF.
+
+           IF CLIENT-SALAIRE NOT NUMERIC
+               SET WS-INVALID-RECORD TO TRUE
+           END-IF.
+
+       REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "REJECTED  ID=" DELIMITED BY SIZE
+                   CLIENT-ID DELIMITED BY SIZE
+                   "  NOM=" DELIMITED BY SIZE
+                   CLIENT-NOM DELIMITED BY SIZE
+                   "  SALAIRE=" DELIMITED BY SIZE
+                   CLIENT-SALAIRE DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
 
-           STOP RUN.
+       PRINT-REJECT-TRAILER.
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-EDIT.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "TOTAL RECORDS REJECTED: " DELIMITED BY SIZE
+                   WS-REJECT-COUNT-EDIT DELIMITED BY SIZE
+                   INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
 
        PROCESS-SALARY.
            IF CLIENT-SALAIRE > MAXIMUM-SALARY
@@ -54,3 +253,138 @@
            IF CLIENT-SALAIRE < MINIMUM-SALARY
                MOVE CLIENT-SALAIRE TO MINIMUM-SALARY
            END-IF.
+
+           PERFORM ACCUMULATE-AGENCY.
+           PERFORM ACCUMULATE-POSTE.
+
+       ACCUMULATE-AGENCY.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > AGENCY-COUNT
+               IF AGT-CODE(WS-SUB) = CLIENT-AGENCE
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO AGT-COUNT(WS-SUB)
+                   ADD CLIENT-SALAIRE TO AGT-TOTAL(WS-SUB)
+                   MOVE AGENCY-COUNT TO WS-SUB
+               END-IF
+           END-PERFORM.
+
+           IF WS-NOT-FOUND AND AGENCY-COUNT < 50
+               ADD 1 TO AGENCY-COUNT
+               MOVE CLIENT-AGENCE   TO AGT-CODE(AGENCY-COUNT)
+               MOVE 1               TO AGT-COUNT(AGENCY-COUNT)
+               MOVE CLIENT-SALAIRE  TO AGT-TOTAL(AGENCY-COUNT)
+           END-IF.
+
+       ACCUMULATE-POSTE.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > POSTE-COUNT
+               IF PST-CODE(WS-SUB) = CLIENT-POSTE
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO PST-COUNT(WS-SUB)
+                   ADD CLIENT-SALAIRE TO PST-TOTAL(WS-SUB)
+                   MOVE POSTE-COUNT TO WS-SUB
+               END-IF
+           END-PERFORM.
+
+           IF WS-NOT-FOUND AND POSTE-COUNT < 50
+               ADD 1 TO POSTE-COUNT
+               MOVE CLIENT-POSTE    TO PST-CODE(POSTE-COUNT)
+               MOVE 1               TO PST-COUNT(POSTE-COUNT)
+               MOVE CLIENT-SALAIRE  TO PST-TOTAL(POSTE-COUNT)
+           END-IF.
+
+       COMPUTE-AVERAGES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > AGENCY-COUNT
+               COMPUTE AGT-AVERAGE(WS-SUB) ROUNDED =
+                       AGT-TOTAL(WS-SUB) / AGT-COUNT(WS-SUB)
+           END-PERFORM.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > POSTE-COUNT
+               COMPUTE PST-AVERAGE(WS-SUB) ROUNDED =
+                       PST-TOTAL(WS-SUB) / PST-COUNT(WS-SUB)
+           END-PERFORM.
+
+       PRINT-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Salary Distribution Report - " DELIMITED BY SIZE
+                   WS-TODAY-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Maximum Salary: " DELIMITED BY SIZE
+                   MAXIMUM-SALARY DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Minimum Salary: " DELIMITED BY SIZE
+                   MINIMUM-SALARY DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Records Rejected: " DELIMITED BY SIZE
+                   WS-REJECT-COUNT-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "Salary breakdown by agency" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > AGENCY-COUNT
+               MOVE AGT-COUNT(WS-SUB)   TO WS-COUNT-EDIT
+               MOVE AGT-TOTAL(WS-SUB)   TO WS-TOTAL-EDIT
+               MOVE AGT-AVERAGE(WS-SUB) TO WS-AVERAGE-EDIT
+               MOVE SPACES TO REPORT-LINE
+               STRING "Agence " DELIMITED BY SIZE
+                       AGT-CODE(WS-SUB) DELIMITED BY SIZE
+                       "  Count: " DELIMITED BY SIZE
+                       WS-COUNT-EDIT DELIMITED BY SIZE
+                       "  Total: " DELIMITED BY SIZE
+                       WS-TOTAL-EDIT DELIMITED BY SIZE
+                       "  Average: " DELIMITED BY SIZE
+                       WS-AVERAGE-EDIT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "Salary breakdown by poste" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > POSTE-COUNT
+               MOVE PST-COUNT(WS-SUB)   TO WS-COUNT-EDIT
+               MOVE PST-TOTAL(WS-SUB)   TO WS-TOTAL-EDIT
+               MOVE PST-AVERAGE(WS-SUB) TO WS-AVERAGE-EDIT
+               MOVE SPACES TO REPORT-LINE
+               STRING "Poste " DELIMITED BY SIZE
+                       PST-CODE(WS-SUB) DELIMITED BY SIZE
+                       "  Count: " DELIMITED BY SIZE
+                       WS-COUNT-EDIT DELIMITED BY SIZE
+                       "  Total: " DELIMITED BY SIZE
+                       WS-TOTAL-EDIT DELIMITED BY SIZE
+                       "  Average: " DELIMITED BY SIZE
+                       WS-AVERAGE-EDIT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
