@@ -1,41 +1,294 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Syracuse.
        AUTHOR. Pierre.
-       
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Added a (P)lage batch mode that runs the Syracuse conjecture
+      * for every number in a start/end range and writes a summary
+      * report (steps per number, longest chain, average) to
+      * syracusereport.txt instead of displaying one chain at a time.
+      * Because a wide range can take a while, batch mode is
+      * restartable: progress is checkpointed to syracuserestart.txt
+      * every few numbers, and a run that is interrupted picks back
+      * up after the last completed number instead of starting over.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYRACUSE-REPORT ASSIGN TO 'syracusereport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO 'syracuserestart.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SYRACUSE-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-LINE             PIC X(6).
+
        WORKING-STORAGE SECTION.
+           COPY "RETCODE.CPY".
+
        01  Nmbr PIC 9(3) VALUE 0.
        01  Steps PIC 9(3) VALUE 0.
        01  EmptyLine PIC X(80) VALUE ALL "-".
-       
+
+       01 WS-RUN-MODE           PIC X VALUE 'I'.
+           88 WS-MODE-RANGE     VALUE 'P' 'p'.
+
+       01 WS-RANGE-START        PIC 9(3) VALUE 0.
+       01 WS-ORIGINAL-START     PIC 9(3) VALUE 0.
+       01 WS-RANGE-END          PIC 9(3) VALUE 0.
+       01 WS-CURRENT            PIC 9(3) VALUE 0.
+       01 WS-WORK-NUM           PIC 9(6) VALUE 0.
+       01 WS-STEPS-EDIT         PIC Z(5)9.
+       01 WS-NUM-EDIT           PIC Z(2)9.
+
+       01 WS-RANGE-COUNT        PIC 9(5) VALUE 0.
+       01 WS-TOTAL-STEPS        PIC 9(8) VALUE 0.
+       01 WS-MAX-STEPS          PIC 9(5) VALUE 0.
+       01 WS-MAX-STEPS-NUM      PIC 9(3) VALUE 0.
+       01 WS-AVERAGE-STEPS      PIC 9(5)V99 VALUE 0.
+       01 WS-AVERAGE-EDIT       PIC Z(4)9.99.
+       01 WS-TOTAL-EDIT         PIC Z(7)9.
+
+       01 WS-RESTART-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-REPORT-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-RESUME-SW          PIC X VALUE 'N'.
+           88 WS-RESUMING       VALUE 'Y'.
+       01 WS-CHECKPOINT-EVERY   PIC 9(2) VALUE 10.
+       01 WS-SINCE-CHECKPOINT   PIC 9(2) VALUE 0.
+
+       01 AUDIT-PROGRAM-NAME    PIC X(20) VALUE "Syracuse".
+       01 AUDIT-SUMMARY-LINE    PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY "Entrez un nombre entier positif non nul : " WITH NO 
-                    ADVANCING.
+       MAIN-PROCEDURE.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
+           DISPLAY "Mode (I)nteractif ou (P)lage (batch) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+           DISPLAY EmptyLine.
+
+           IF WS-MODE-RANGE
+               PERFORM RANGE-MODE-SYRACUSE THRU RANGE-MODE-SYRACUSE-EXIT
+               MOVE WS-RANGE-COUNT TO WS-NUM-EDIT
+               STRING "Plage: " DELIMITED BY SIZE
+                       WS-NUM-EDIT DELIMITED BY SIZE
+                       " nombre(s) traité(s)" DELIMITED BY SIZE
+                       INTO AUDIT-SUMMARY-LINE
+           ELSE
+               PERFORM INTERACTIVE-MODE-SYRACUSE
+                       THRU INTERACTIVE-MODE-SYRACUSE-EXIT
+               MOVE Steps TO WS-STEPS-EDIT
+               STRING "Interactif: " DELIMITED BY SIZE
+                       WS-STEPS-EDIT DELIMITED BY SIZE
+                       " étape(s)" DELIMITED BY SIZE
+                       INTO AUDIT-SUMMARY-LINE
+           END-IF.
+
+           MOVE RETURN-CODE TO RC-SAVE.
+           CALL "AuditLogger" USING AUDIT-PROGRAM-NAME
+                                     AUDIT-SUMMARY-LINE.
+           MOVE RC-SAVE TO RETURN-CODE.
+
+           GOBACK.
+
+       INTERACTIVE-MODE-SYRACUSE.
+           DISPLAY "Entrez un nombre entier positif non nul : "
+                   WITH NO ADVANCING.
            ACCEPT Nmbr.
            DISPLAY EmptyLine.
-       
+
            IF Nmbr <= 0
                DISPLAY "Erreur: Veuillez entrer un nombre entier"
                        " positif non nul."
-               STOP RUN
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO INTERACTIVE-MODE-SYRACUSE-EXIT
            END-IF.
-       
-           DISPLAY "Suite de la conjecture de Syracuse pour le nombre " 
+
+           DISPLAY "Suite de la conjecture de Syracuse pour le nombre "
                    Nmbr ":".
-       
+
            PERFORM UNTIL Nmbr = 1
                IF FUNCTION MOD (Nmbr, 2) = 0
                    DIVIDE Nmbr BY 2 GIVING Nmbr
                ELSE
                    COMPUTE Nmbr = Nmbr * 3 + 1
                END-IF
-       
+
                ADD 1 TO Steps
                DISPLAY Steps "étape(s)."
            END-PERFORM.
-       
+
            DISPLAY EmptyLine
-           DISPLAY "Le nombre de pas nécessaire pour atteindre 1 est :" 
+           DISPLAY "Le nombre de pas nécessaire pour atteindre 1 est :"
                    SPACE Steps
-           DISPLAY EmptyLine
-           STOP RUN.
+           DISPLAY EmptyLine.
+
+       INTERACTIVE-MODE-SYRACUSE-EXIT.
+           EXIT.
+
+       RANGE-MODE-SYRACUSE.
+           DISPLAY "Début de la plage (1-999) : " WITH NO ADVANCING.
+           ACCEPT WS-RANGE-START.
+           DISPLAY "Fin de la plage (1-999)    : " WITH NO ADVANCING.
+           ACCEPT WS-RANGE-END.
+           DISPLAY EmptyLine.
+
+           IF WS-RANGE-START <= 0 OR WS-RANGE-END < WS-RANGE-START
+               DISPLAY "Erreur: plage invalide."
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO RANGE-MODE-SYRACUSE-EXIT
+           END-IF.
+
+           MOVE WS-RANGE-START TO WS-ORIGINAL-START.
+           PERFORM LOAD-RESTART-CHECKPOINT.
+
+      * On a resumed run, rebuild the range totals for the numbers
+      * already completed before the checkpoint (their report lines
+      * are already sitting in syracusereport.txt from the run that
+      * got interrupted), then extend that file instead of truncating
+      * it so those lines survive. If the report file doesn't exist
+      * (status 35 - e.g. it was cleaned up between runs), a resume
+      * really is a fresh start for this file, so fall back to OUTPUT
+      * and write the header as a clean run would.
+           IF WS-RESUMING
+               PERFORM REPLAY-CHECKPOINT-RANGE
+               OPEN EXTEND SYRACUSE-REPORT
+               IF WS-REPORT-FILE-STATUS = "35"
+                   OPEN OUTPUT SYRACUSE-REPORT
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+           ELSE
+               OPEN OUTPUT SYRACUSE-REPORT
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+           PERFORM VARYING WS-CURRENT FROM WS-RANGE-START BY 1
+                   UNTIL WS-CURRENT > WS-RANGE-END
+               IF WS-RESUMING AND WS-CURRENT <= WS-RANGE-START
+                   CONTINUE
+               ELSE
+                   PERFORM PROCESS-ONE-NUMBER
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+           CLOSE SYRACUSE-REPORT.
+           PERFORM PRINT-RANGE-SUMMARY.
+           PERFORM CLEAR-CHECKPOINT.
+
+       RANGE-MODE-SYRACUSE-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADER.
+           MOVE "Rapport de la conjecture de Syracuse"
+                   TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      * Runs the Syracuse chain for WS-CURRENT, writes one report
+      * line, and rolls the result into the running range statistics.
+       PROCESS-ONE-NUMBER.
+           PERFORM ACCUMULATE-ONE-NUMBER.
+
+           MOVE WS-CURRENT TO WS-NUM-EDIT.
+           MOVE Steps TO WS-STEPS-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Nombre " DELIMITED BY SIZE
+                   WS-NUM-EDIT DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-STEPS-EDIT DELIMITED BY SIZE
+                   " étape(s)" DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      * Runs the Syracuse chain for WS-CURRENT and rolls the result
+      * into the running range statistics, without writing a report
+      * line. Shared by PROCESS-ONE-NUMBER and, on a resumed run, by
+      * REPLAY-CHECKPOINT-RANGE to rebuild totals for numbers whose
+      * report line was already written before the checkpoint.
+       ACCUMULATE-ONE-NUMBER.
+           ADD 1 TO WS-RANGE-COUNT.
+           MOVE WS-CURRENT TO WS-WORK-NUM.
+           MOVE ZERO TO Steps.
+
+           PERFORM UNTIL WS-WORK-NUM = 1
+               IF FUNCTION MOD(WS-WORK-NUM, 2) = 0
+                   DIVIDE WS-WORK-NUM BY 2 GIVING WS-WORK-NUM
+               ELSE
+                   COMPUTE WS-WORK-NUM = WS-WORK-NUM * 3 + 1
+               END-IF
+               ADD 1 TO Steps
+           END-PERFORM.
+
+           ADD Steps TO WS-TOTAL-STEPS.
+           IF Steps > WS-MAX-STEPS
+               MOVE Steps TO WS-MAX-STEPS
+               MOVE WS-CURRENT TO WS-MAX-STEPS-NUM
+           END-IF.
+
+       REPLAY-CHECKPOINT-RANGE.
+           PERFORM VARYING WS-CURRENT FROM WS-ORIGINAL-START BY 1
+                   UNTIL WS-CURRENT > WS-RANGE-START
+               PERFORM ACCUMULATE-ONE-NUMBER
+           END-PERFORM.
+
+       PRINT-RANGE-SUMMARY.
+           IF WS-RANGE-COUNT > 0
+               COMPUTE WS-AVERAGE-STEPS ROUNDED =
+                       WS-TOTAL-STEPS / WS-RANGE-COUNT
+           END-IF.
+
+           MOVE WS-RANGE-COUNT    TO WS-NUM-EDIT.
+           DISPLAY "Nombres traités      : " WS-NUM-EDIT.
+           MOVE WS-MAX-STEPS-NUM  TO WS-NUM-EDIT.
+           MOVE WS-MAX-STEPS      TO WS-STEPS-EDIT.
+           DISPLAY "Chaîne la plus longue: " WS-NUM-EDIT
+                   " (" WS-STEPS-EDIT " étape(s))".
+           MOVE WS-AVERAGE-STEPS  TO WS-AVERAGE-EDIT.
+           DISPLAY "Nombre moyen d'étapes: " WS-AVERAGE-EDIT.
+           DISPLAY "Rapport écrit dans syracusereport.txt".
+
+      * Checkpoint/restart, same idiom as FindMinMaxSalaries: a small
+      * restart file holds the last completed number so a batch run
+      * that gets interrupted resumes instead of starting over.
+       LOAD-RESTART-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-SW.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ RESTART-FILE INTO RESTART-LINE
+                   NOT AT END
+                       MOVE RESTART-LINE TO WS-RANGE-START
+                       SET WS-RESUMING TO TRUE
+                       DISPLAY "Reprise après le nombre "
+                               WS-RANGE-START "."
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+               MOVE WS-CURRENT TO RESTART-LINE
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-LINE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
