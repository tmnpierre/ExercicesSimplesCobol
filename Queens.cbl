@@ -1,8 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ChessQueens.
-       
+
+      ***************************************************************
+      * Modification History
+      * ---------------------------------------------------------
+      * Extended beyond the original single-pair check: a (M)ulti
+      * mode now accepts a whole list of queens (up to 8, one per
+      * column of an 8x8 board), prints the board, and reports every
+      * pair of queens that attack each other. The original (D)eux
+      * reines two-queen check is kept as-is for a quick single
+      * comparison.
+      *
+      * A (B)atch mode reads a list of position pairs from
+      * queenpairs.txt and writes an attack/no-attack verdict for
+      * each pair to queenresults.txt, so a whole batch of what-if
+      * positions can be checked without sitting at the console.
+      *
+      * The attack check is no longer queen-only: a piece type
+      * (Queen/Rook/Bishop) can now be chosen for the two-queen check
+      * and is read as a fifth field on each queenpairs.txt line
+      * (defaulting to Queen when the field is blank, so existing
+      * queenpairs.txt files still work unchanged).
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEEN-PAIRS ASSIGN TO 'queenpairs.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QUEEN-RESULTS-LOG ASSIGN TO 'queenresults.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUEEN-PAIRS.
+       01  PAIR-RECORD.
+           03 PAIR-WHITE-ROW        PIC X.
+           03 FILLER                PIC X.
+           03 PAIR-WHITE-COL        PIC X.
+           03 FILLER                PIC X.
+           03 PAIR-BLACK-ROW        PIC X.
+           03 FILLER                PIC X.
+           03 PAIR-BLACK-COL        PIC X.
+           03 FILLER                PIC X.
+           03 PAIR-PIECE-TYPE       PIC X.
+
+       FD  QUEEN-RESULTS-LOG.
+       01  RESULT-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
+           COPY "RETCODE.CPY".
+
+       01 WS-VALID-SW           PIC X VALUE 'Y'.
+           88 WS-VALID-INPUT    VALUE 'Y'.
+           88 WS-INVALID-INPUT  VALUE 'N'.
+
        01 WHITE-COL        PIC X.
        01 WHITE-ROW        PIC X.
        01 BLACK-COL        PIC X.
@@ -12,49 +64,338 @@
        01 BLACK-COL-NUM    PIC 9 VALUE 0.
        01 BLACK-ROW-NUM    PIC 9 VALUE 0.
        01 ATTACK           PIC X(3) VALUE 'Non'.
-       
+
+       01 WS-PIECE-TYPE         PIC X VALUE 'Q'.
+           88 WS-PIECE-QUEEN    VALUE 'Q' 'q' SPACE.
+           88 WS-PIECE-ROOK     VALUE 'R' 'r'.
+           88 WS-PIECE-BISHOP   VALUE 'B' 'b'.
+       01 WS-PIECE-LABEL        PIC X(7).
+
+       01 WS-RUN-MODE           PIC X VALUE 'D'.
+           88 WS-MODE-MULTI     VALUE 'M' 'm'.
+           88 WS-MODE-BATCH     VALUE 'B' 'b'.
+
+       01 WS-PAIR-EOF           PIC X VALUE 'N'.
+           88 WS-PAIR-EOF-YES   VALUE 'Y'.
+       01 WS-PAIR-COUNT         PIC 9(3) VALUE 0.
+       01 WS-ATTACK-COUNT       PIC 9(3) VALUE 0.
+       01 WS-PAIR-COUNT-EDIT    PIC Z(2)9.
+       01 WS-ATTACK-COUNT-EDIT  PIC Z(2)9.
+
+       01 WS-QUEEN-COUNT        PIC 9 VALUE 0.
+       01 QUEEN-TABLE.
+           05 QUEEN-ENTRY OCCURS 8 TIMES.
+              10 Q-ROW-NUM      PIC 9.
+              10 Q-COL-NUM      PIC 9.
+
+       01 WS-ENTRY-ROW          PIC X.
+       01 WS-ENTRY-COL          PIC X.
+       01 WS-I                  PIC 9 VALUE 0.
+       01 WS-J                  PIC 9 VALUE 0.
+       01 WS-ROW-DIFF           PIC S9.
+       01 WS-COL-DIFF           PIC S9.
+       01 WS-CONFLICT-COUNT     PIC 9(2) VALUE 0.
+       01 WS-CONFLICT-EDIT      PIC Z9.
+
+       01 BOARD-ROW             PIC X(16).
+       01 WS-BOARD-ROW-NUM      PIC 9.
+       01 WS-BOARD-COL-NUM      PIC 9.
+       01 WS-CELL               PIC X.
+
+       01 AUDIT-PROGRAM-NAME    PIC X(20) VALUE "ChessQueens".
+       01 AUDIT-SUMMARY-LINE    PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY 
-           "Entrez le numéro de ligne de la reine blanche (1-8) : " 
+       MAIN-PROCEDURE.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
+           DISPLAY "Mode (D)eux reines, (M)ulti-reines/tableau ou"
+                   " (B)atch fichier : " WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+           DISPLAY " ".
+
+           EVALUATE TRUE
+               WHEN WS-MODE-MULTI
+                   PERFORM MULTI-QUEEN-MODE THRU MULTI-QUEEN-MODE-EXIT
+                   STRING "Multi: " DELIMITED BY SIZE
+                           WS-QUEEN-COUNT DELIMITED BY SIZE
+                           " reine(s), " DELIMITED BY SIZE
+                           WS-CONFLICT-EDIT DELIMITED BY SIZE
+                           " conflit(s)" DELIMITED BY SIZE
+                           INTO AUDIT-SUMMARY-LINE
+               WHEN WS-MODE-BATCH
+                   PERFORM BATCH-PAIR-MODE
+                   STRING "Batch: " DELIMITED BY SIZE
+                           WS-PAIR-COUNT-EDIT DELIMITED BY SIZE
+                           " paire(s) traitée(s)" DELIMITED BY SIZE
+                           INTO AUDIT-SUMMARY-LINE
+               WHEN OTHER
+                   PERFORM TWO-QUEEN-MODE THRU TWO-QUEEN-MODE-EXIT
+                   STRING "Deux reines: attaque " DELIMITED BY SIZE
+                           ATTACK DELIMITED BY SIZE
+                           INTO AUDIT-SUMMARY-LINE
+           END-EVALUATE.
+
+           MOVE RETURN-CODE TO RC-SAVE.
+           CALL "AuditLogger" USING AUDIT-PROGRAM-NAME
+                                     AUDIT-SUMMARY-LINE.
+           MOVE RC-SAVE TO RETURN-CODE.
+
+           GOBACK.
+
+       TWO-QUEEN-MODE.
+           DISPLAY "Type de pièce - (Q)ueen/(R)ook/(B)ishop : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-PIECE-TYPE.
+           DISPLAY " ".
+
+           DISPLAY
+           "Entrez le numéro de ligne de la reine blanche (1-8) : "
            WITH NO ADVANCING.
            ACCEPT WHITE-ROW.
-           DISPLAY 
-           "Entrez la lettre de colonne de la reine blanche (A-H) : " 
+           DISPLAY
+           "Entrez la lettre de colonne de la reine blanche (A-H) : "
            WITH NO ADVANCING.
            ACCEPT WHITE-COL.
            MOVE FUNCTION UPPER-CASE(WHITE-COL) TO WHITE-COL.
            DISPLAY " ".
-           
-           DISPLAY 
-           "Entrez le numéro de ligne de la reine noire (1-8) : " 
+
+           DISPLAY
+           "Entrez le numéro de ligne de la reine noire (1-8) : "
            WITH NO ADVANCING.
            ACCEPT BLACK-ROW.
-           DISPLAY 
-           "Entrez la lettre de colonne de la reine noire (A-H) : " 
+           DISPLAY
+           "Entrez la lettre de colonne de la reine noire (A-H) : "
            WITH NO ADVANCING.
            ACCEPT BLACK-COL.
            MOVE FUNCTION UPPER-CASE(BLACK-COL) TO BLACK-COL.
            DISPLAY " ".
-       
-           COMPUTE WHITE-COL-NUM = 
-               FUNCTION NUMVAL(WHITE-COL) - FUNCTION NUMVAL("A") + 1.
-           COMPUTE WHITE-ROW-NUM = 
+
+           PERFORM VALIDATE-TWO-QUEEN-INPUT.
+           IF WS-INVALID-INPUT
+               DISPLAY "Erreur: ligne (1-8) ou colonne (A-H) invalide."
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO TWO-QUEEN-MODE-EXIT
+           END-IF.
+
+           PERFORM COMPUTE-ATTACK-RESULT.
+
+           DISPLAY "Attaque possible (" WS-PIECE-LABEL ") ? " ATTACK.
+
+       TWO-QUEEN-MODE-EXIT.
+           EXIT.
+
+      * Checks that both positions entered in TWO-QUEEN-MODE are on
+      * the board before COMPUTE-ATTACK-RESULT is allowed to run.
+       VALIDATE-TWO-QUEEN-INPUT.
+           SET WS-VALID-INPUT TO TRUE.
+           IF WHITE-ROW < '1' OR WHITE-ROW > '8' OR
+              BLACK-ROW < '1' OR BLACK-ROW > '8' OR
+              WHITE-COL < 'A' OR WHITE-COL > 'H' OR
+              BLACK-COL < 'A' OR BLACK-COL > 'H'
+               SET WS-INVALID-INPUT TO TRUE
+           END-IF.
+
+      * Computes whether WHITE-ROW/WHITE-COL and BLACK-ROW/BLACK-COL
+      * attack each other, leaving the verdict in ATTACK. The attack
+      * pattern depends on WS-PIECE-TYPE: a Rook only attacks along
+      * its row/column, a Bishop only along its diagonals, and a
+      * Queen (the default) attacks both ways. Used by both the
+      * interactive two-queen check and batch mode.
+       COMPUTE-ATTACK-RESULT.
+           MOVE 'Non' TO ATTACK.
+           PERFORM SET-PIECE-LABEL.
+
+           COMPUTE WHITE-COL-NUM =
+               FUNCTION ORD(WHITE-COL) - FUNCTION ORD("A") + 1.
+           COMPUTE WHITE-ROW-NUM =
                FUNCTION NUMVAL(WHITE-ROW) - FUNCTION NUMVAL("1") + 1.
-           COMPUTE BLACK-COL-NUM = 
-               FUNCTION NUMVAL(BLACK-COL) - FUNCTION NUMVAL("A") + 1.
-           COMPUTE BLACK-ROW-NUM = 
+           COMPUTE BLACK-COL-NUM =
+               FUNCTION ORD(BLACK-COL) - FUNCTION ORD("A") + 1.
+           COMPUTE BLACK-ROW-NUM =
                FUNCTION NUMVAL(BLACK-ROW) - FUNCTION NUMVAL("1") + 1.
-       
-           IF WHITE-COL = BLACK-COL OR
-              WHITE-ROW = BLACK-ROW OR
-              WHITE-ROW-NUM - BLACK-ROW-NUM = 
-              WHITE-COL-NUM - BLACK-COL-NUM OR
-              WHITE-ROW-NUM - BLACK-ROW-NUM = 
-              BLACK-COL-NUM - WHITE-COL-NUM
-           THEN
-               MOVE "Oui" TO ATTACK
+
+           IF WS-PIECE-ROOK
+               IF WHITE-COL = BLACK-COL OR WHITE-ROW = BLACK-ROW
+                   MOVE "Oui" TO ATTACK
+               END-IF
+           ELSE
+           IF WS-PIECE-BISHOP
+               IF WHITE-ROW-NUM - BLACK-ROW-NUM =
+                  WHITE-COL-NUM - BLACK-COL-NUM OR
+                  WHITE-ROW-NUM - BLACK-ROW-NUM =
+                  BLACK-COL-NUM - WHITE-COL-NUM
+                   MOVE "Oui" TO ATTACK
+               END-IF
+           ELSE
+               IF WHITE-COL = BLACK-COL OR
+                  WHITE-ROW = BLACK-ROW OR
+                  WHITE-ROW-NUM - BLACK-ROW-NUM =
+                  WHITE-COL-NUM - BLACK-COL-NUM OR
+                  WHITE-ROW-NUM - BLACK-ROW-NUM =
+                  BLACK-COL-NUM - WHITE-COL-NUM
+                   MOVE "Oui" TO ATTACK
+               END-IF
+           END-IF
+           END-IF.
+
+       SET-PIECE-LABEL.
+           EVALUATE TRUE
+               WHEN WS-PIECE-ROOK
+                   MOVE "La tour" TO WS-PIECE-LABEL
+               WHEN WS-PIECE-BISHOP
+                   MOVE "Le fou " TO WS-PIECE-LABEL
+               WHEN OTHER
+                   MOVE "La dame" TO WS-PIECE-LABEL
+           END-EVALUATE.
+
+       BATCH-PAIR-MODE.
+           OPEN INPUT QUEEN-PAIRS.
+           OPEN OUTPUT QUEEN-RESULTS-LOG.
+
+           PERFORM UNTIL WS-PAIR-EOF-YES
+               READ QUEEN-PAIRS
+                   AT END
+                       SET WS-PAIR-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-PAIR
+               END-READ
+           END-PERFORM.
+
+           CLOSE QUEEN-PAIRS.
+           CLOSE QUEEN-RESULTS-LOG.
+
+           MOVE WS-PAIR-COUNT TO WS-PAIR-COUNT-EDIT.
+           DISPLAY "Paires traitées : " WS-PAIR-COUNT-EDIT.
+           MOVE WS-ATTACK-COUNT TO WS-ATTACK-COUNT-EDIT.
+           DISPLAY "Attaques détectées : " WS-ATTACK-COUNT-EDIT.
+           DISPLAY "Résultats écrits dans queenresults.txt".
+
+       PROCESS-ONE-PAIR.
+           ADD 1 TO WS-PAIR-COUNT.
+           MOVE PAIR-WHITE-ROW TO WHITE-ROW.
+           MOVE FUNCTION UPPER-CASE(PAIR-WHITE-COL) TO WHITE-COL.
+           MOVE PAIR-BLACK-ROW TO BLACK-ROW.
+           MOVE FUNCTION UPPER-CASE(PAIR-BLACK-COL) TO BLACK-COL.
+           MOVE PAIR-PIECE-TYPE TO WS-PIECE-TYPE.
+
+           PERFORM COMPUTE-ATTACK-RESULT.
+
+           IF ATTACK = "Oui"
+               ADD 1 TO WS-ATTACK-COUNT
+           END-IF.
+
+           MOVE SPACES TO RESULT-LINE.
+           STRING FUNCTION TRIM(WS-PIECE-LABEL) DELIMITED BY SIZE
+                   " Blanc " DELIMITED BY SIZE
+                   WHITE-ROW DELIMITED BY SIZE
+                   WHITE-COL DELIMITED BY SIZE
+                   " vs Noir " DELIMITED BY SIZE
+                   BLACK-ROW DELIMITED BY SIZE
+                   BLACK-COL DELIMITED BY SIZE
+                   " - Attaque : " DELIMITED BY SIZE
+                   ATTACK DELIMITED BY SIZE
+                   INTO RESULT-LINE.
+           WRITE RESULT-LINE.
+
+       MULTI-QUEEN-MODE.
+           MOVE ZERO TO WS-CONFLICT-COUNT.
+           MOVE WS-CONFLICT-COUNT TO WS-CONFLICT-EDIT.
+
+           DISPLAY "Combien de reines sur l'échiquier (2-8) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-QUEEN-COUNT.
+           DISPLAY " ".
+
+           IF WS-QUEEN-COUNT < 2 OR WS-QUEEN-COUNT > 8
+               DISPLAY "Erreur: le nombre de reines doit être entre"
+                       " 2 et 8."
+               MOVE RC-ERROR TO RETURN-CODE
+               GO TO MULTI-QUEEN-MODE-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QUEEN-COUNT
+               DISPLAY "Reine " WS-I " - numéro de ligne (1-8) : "
+                       WITH NO ADVANCING
+               ACCEPT WS-ENTRY-ROW
+               DISPLAY "Reine " WS-I " - lettre de colonne (A-H) : "
+                       WITH NO ADVANCING
+               ACCEPT WS-ENTRY-COL
+               MOVE FUNCTION UPPER-CASE(WS-ENTRY-COL) TO WS-ENTRY-COL
+
+               IF WS-ENTRY-ROW < '1' OR WS-ENTRY-ROW > '8' OR
+                  WS-ENTRY-COL < 'A' OR WS-ENTRY-COL > 'H'
+                   DISPLAY "Erreur: reine " WS-I " - ligne (1-8) ou"
+                           " colonne (A-H) invalide."
+                   MOVE RC-ERROR TO RETURN-CODE
+                   GO TO MULTI-QUEEN-MODE-EXIT
+               END-IF
+
+               COMPUTE Q-ROW-NUM(WS-I) =
+                   FUNCTION NUMVAL(WS-ENTRY-ROW) -
+                   FUNCTION NUMVAL("1") + 1
+               COMPUTE Q-COL-NUM(WS-I) =
+                   FUNCTION ORD(WS-ENTRY-COL) -
+                   FUNCTION ORD("A") + 1
+               DISPLAY " "
+           END-PERFORM.
+
+           PERFORM PRINT-BOARD.
+           PERFORM CHECK-ALL-CONFLICTS.
+
+       MULTI-QUEEN-MODE-EXIT.
+           EXIT.
+
+       PRINT-BOARD.
+           DISPLAY "Échiquier (X = reine, . = case vide) :".
+           PERFORM VARYING WS-BOARD-ROW-NUM FROM 8 BY -1
+                   UNTIL WS-BOARD-ROW-NUM < 1
+               MOVE SPACES TO BOARD-ROW
+               PERFORM VARYING WS-BOARD-COL-NUM FROM 1 BY 1
+                       UNTIL WS-BOARD-COL-NUM > 8
+                   MOVE '.' TO WS-CELL
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > WS-QUEEN-COUNT
+                       IF Q-ROW-NUM(WS-I) = WS-BOARD-ROW-NUM AND
+                          Q-COL-NUM(WS-I) = WS-BOARD-COL-NUM
+                           MOVE 'X' TO WS-CELL
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-CELL TO
+                       BOARD-ROW(WS-BOARD-COL-NUM * 2:1)
+               END-PERFORM
+               DISPLAY WS-BOARD-ROW-NUM " " BOARD-ROW
+           END-PERFORM.
+           DISPLAY "  A B C D E F G H".
+
+       CHECK-ALL-CONFLICTS.
+           MOVE ZERO TO WS-CONFLICT-COUNT.
+           DISPLAY " ".
+           DISPLAY "Rapport de conflits :".
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QUEEN-COUNT
+               COMPUTE WS-J = WS-I + 1
+               PERFORM VARYING WS-J FROM WS-J BY 1
+                       UNTIL WS-J > WS-QUEEN-COUNT
+                   COMPUTE WS-ROW-DIFF =
+                       Q-ROW-NUM(WS-I) - Q-ROW-NUM(WS-J)
+                   COMPUTE WS-COL-DIFF =
+                       Q-COL-NUM(WS-I) - Q-COL-NUM(WS-J)
+                   IF WS-ROW-DIFF = 0 OR WS-COL-DIFF = 0 OR
+                      FUNCTION ABS(WS-ROW-DIFF) =
+                      FUNCTION ABS(WS-COL-DIFF)
+                       ADD 1 TO WS-CONFLICT-COUNT
+                       DISPLAY "  Reine " WS-I " et Reine " WS-J
+                               " s'attaquent"
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE WS-CONFLICT-COUNT TO WS-CONFLICT-EDIT.
+           IF WS-CONFLICT-COUNT = 0
+               DISPLAY "  Aucun conflit détecté."
+           ELSE
+               DISPLAY "  Total des conflits : " WS-CONFLICT-EDIT
            END-IF.
-       
-           DISPLAY "Les reines peuvent-elles s'attaquer ? " ATTACK.
-           STOP RUN.
-       
\ No newline at end of file
