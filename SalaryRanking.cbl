@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalaryRanking.
+
+      ***************************************************************
+      * Companion program to FindMinMaxSalaries. Sorts FICHIERCLIENT
+      * descending by CLIENT-SALAIRE and lists the top 10 and bottom
+      * 10 earners by CLIENT-ID/CLIENT-NOM, so "who are our highest
+      * paid staff" has an answer without sorting the file by hand.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO 'salarysort.tmp'.
+
+           SELECT RANKING-REPORT ASSIGN TO 'salaryranking.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY "CLIENTREC.CPY".
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           03 SRT-SALAIRE       PIC 9(6).
+           03 SRT-ID            PIC X(9).
+           03 SRT-NOM           PIC X(20).
+
+       FD  RANKING-REPORT.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE         PIC X VALUE 'N'.
+           88 END-OF-FILE-YES  VALUE 'Y'.
+       01  END-OF-SORT         PIC X VALUE 'N'.
+           88 END-OF-SORT-YES  VALUE 'Y'.
+
+      * Every sorted record is captured here so the top/bottom 10 can
+      * be printed once the full sort is known.
+       01  RANKED-TABLE.
+           05 RANKED-ENTRY OCCURS 2000 TIMES.
+              10 RKD-SALAIRE    PIC 9(6).
+              10 RKD-ID         PIC X(9).
+              10 RKD-NOM        PIC X(20).
+       01  RANKED-COUNT         PIC 9(5) COMP VALUE ZERO.
+       01  WS-SUB               PIC 9(5) COMP VALUE ZERO.
+       01  WS-LOW-SUB           PIC 9(5) COMP VALUE ZERO.
+       01  WS-RANK-EDIT         PIC Z(4)9.
+       01  WS-SALAIRE-EDIT      PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK
+               ON DESCENDING KEY SRT-SALAIRE
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS CAPTURE-SORT-OUTPUT.
+
+           OPEN OUTPUT RANKING-REPORT.
+           PERFORM PRINT-TOP-10.
+           PERFORM PRINT-BOTTOM-10.
+           CLOSE RANKING-REPORT.
+
+           DISPLAY "Salary ranking written to salaryranking.txt".
+
+           STOP RUN.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT FICHIERCLIENT.
+           PERFORM UNTIL END-OF-FILE-YES
+               READ FICHIERCLIENT INTO CLIENT-RECORD
+                   AT END
+                       SET END-OF-FILE-YES TO TRUE
+                   NOT AT END
+                       MOVE CLIENT-SALAIRE TO SRT-SALAIRE
+                       MOVE CLIENT-ID      TO SRT-ID
+                       MOVE CLIENT-NOM     TO SRT-NOM
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIERCLIENT.
+
+       CAPTURE-SORT-OUTPUT.
+           PERFORM UNTIL END-OF-SORT-YES
+               RETURN SORT-WORK
+                   AT END
+                       SET END-OF-SORT-YES TO TRUE
+                   NOT AT END
+                       IF RANKED-COUNT < 2000
+                           ADD 1 TO RANKED-COUNT
+                           MOVE SRT-SALAIRE TO RKD-SALAIRE(RANKED-COUNT)
+                           MOVE SRT-ID      TO RKD-ID(RANKED-COUNT)
+                           MOVE SRT-NOM     TO RKD-NOM(RANKED-COUNT)
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       PRINT-TOP-10.
+           MOVE "Top 10 earners" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > RANKED-COUNT OR WS-SUB > 10
+               PERFORM WRITE-RANKED-LINE
+           END-PERFORM.
+
+       PRINT-BOTTOM-10.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "Bottom 10 earners" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           COMPUTE WS-LOW-SUB = RANKED-COUNT - 9.
+           IF WS-LOW-SUB < 1
+               MOVE 1 TO WS-LOW-SUB
+           END-IF.
+
+           PERFORM VARYING WS-SUB FROM WS-LOW-SUB BY 1
+                   UNTIL WS-SUB > RANKED-COUNT
+               PERFORM WRITE-RANKED-LINE
+           END-PERFORM.
+
+       WRITE-RANKED-LINE.
+           MOVE WS-SUB              TO WS-RANK-EDIT.
+           MOVE RKD-SALAIRE(WS-SUB) TO WS-SALAIRE-EDIT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-RANK-EDIT DELIMITED BY SIZE
+                   ". " DELIMITED BY SIZE
+                   RKD-ID(WS-SUB) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   RKD-NOM(WS-SUB) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-SALAIRE-EDIT DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+           WRITE REPORT-LINE.
