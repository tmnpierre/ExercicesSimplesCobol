@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ApplyRaise.
+
+      ***************************************************************
+      * Applies an annual raise to every record on FICHIERCLIENT.
+      * The raise percentage is either a single flat rate entered at
+      * the console, or looked up per CLIENT-POSTE from POSTE-RATE-
+      * TABLE below (falling back to the flat rate for any poste not
+      * in the table). Writes the updated client file and a before/
+      * after listing so raise season no longer means hand-editing
+      * fichierclient.txt.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIERCLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FICHIERCLIENT-NEW ASSIGN TO 'fichierclientupdated.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RAISE-LISTING ASSIGN TO 'raiselisting.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIERCLIENT.
+           COPY "CLIENTREC.CPY".
+
+       FD  FICHIERCLIENT-NEW.
+       01  CLIENT-RECORD-NEW           PIC X(84).
+
+       FD  RAISE-LISTING.
+       01  LISTING-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE         PIC X VALUE 'N'.
+           88 END-OF-FILE-YES  VALUE 'Y'.
+
+       01  WS-MODE              PIC X VALUE 'F'.
+           88 WS-MODE-FLAT      VALUE 'F'.
+           88 WS-MODE-TABLE     VALUE 'T'.
+
+       01  WS-FLAT-PERCENT      PIC 9(3)V99 VALUE ZERO.
+       01  WS-APPLIED-PERCENT   PIC 9(3)V99 VALUE ZERO.
+
+      * Per-poste raise percentages. Any poste not listed here gets
+      * the flat percentage entered at the console.
+       01  POSTE-RATE-COUNT     PIC 9(2) VALUE 5.
+       01  POSTE-RATE-TABLE.
+           05 POSTE-RATE-ENTRY OCCURS 5 TIMES.
+              10 PRT-POSTE      PIC X(14).
+              10 PRT-PERCENT    PIC 9(3)V99.
+
+       01  WS-SUB               PIC 9(2) VALUE ZERO.
+       01  WS-FOUND-SW          PIC X VALUE 'N'.
+           88 WS-FOUND          VALUE 'Y'.
+           88 WS-NOT-FOUND      VALUE 'N'.
+
+       01  OLD-SALAIRE          PIC 9(6).
+       01  NEW-SALAIRE-DEC      PIC 9(6)V99.
+       01  NEW-SALAIRE          PIC 9(6).
+       01  WS-OLD-EDIT          PIC Z(5)9.
+       01  WS-NEW-EDIT          PIC Z(5)9.
+       01  WS-PCT-EDIT          PIC Z(2)9.99.
+       01  WS-RECORD-COUNT      PIC 9(7) COMP VALUE ZERO.
+       01  WS-COUNT-EDIT        PIC Z(6)9.
+
+       01  WS-OVERFLOW-SW       PIC X VALUE 'N'.
+           88 WS-OVERFLOW       VALUE 'Y'.
+       01  WS-OVERFLOW-COUNT    PIC 9(7) COMP VALUE ZERO.
+       01  WS-OVERFLOW-COUNT-EDIT PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RATE-TABLE.
+
+           DISPLAY "Apply raise by (F)lat rate or (T)able by poste? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+           IF WS-MODE-TABLE
+               DISPLAY "Flat rate for any poste not in the table"
+                       " (percent, e.g. 003.00): " WITH NO ADVANCING
+           ELSE
+               DISPLAY "Flat raise percent (e.g. 003.00): "
+                       WITH NO ADVANCING
+           END-IF.
+           ACCEPT WS-FLAT-PERCENT.
+
+           OPEN INPUT  FICHIERCLIENT.
+           OPEN OUTPUT FICHIERCLIENT-NEW.
+           OPEN OUTPUT RAISE-LISTING.
+
+           MOVE "Before/After Raise Listing" TO LISTING-LINE.
+           WRITE LISTING-LINE.
+           MOVE ALL "-" TO LISTING-LINE.
+           WRITE LISTING-LINE.
+
+           PERFORM UNTIL END-OF-FILE-YES
+               READ FICHIERCLIENT INTO CLIENT-RECORD
+                   AT END
+                       SET END-OF-FILE-YES TO TRUE
+                   NOT AT END
+                       PERFORM APPLY-RAISE-TO-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIERCLIENT.
+           CLOSE FICHIERCLIENT-NEW.
+           CLOSE RAISE-LISTING.
+
+           MOVE WS-RECORD-COUNT TO WS-COUNT-EDIT.
+           DISPLAY "Raise applied to " WS-COUNT-EDIT " record(s).".
+           MOVE WS-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT-EDIT.
+           DISPLAY "Records skipped (raise would overflow): "
+                   WS-OVERFLOW-COUNT-EDIT.
+           DISPLAY "Updated client file: fichierclientupdated.txt".
+           DISPLAY "Listing file       : raiselisting.txt".
+
+           STOP RUN.
+
+       INITIALIZE-RATE-TABLE.
+           MOVE "DEVELOPPEUR   " TO PRT-POSTE(1).
+           MOVE 5.00             TO PRT-PERCENT(1).
+           MOVE "MANAGER       " TO PRT-POSTE(2).
+           MOVE 4.00             TO PRT-PERCENT(2).
+           MOVE "COMMERCIAL    " TO PRT-POSTE(3).
+           MOVE 3.50             TO PRT-PERCENT(3).
+           MOVE "ANALYSTE      " TO PRT-POSTE(4).
+           MOVE 4.50             TO PRT-PERCENT(4).
+           MOVE "DIRECTEUR     " TO PRT-POSTE(5).
+           MOVE 3.00             TO PRT-PERCENT(5).
+
+       APPLY-RAISE-TO-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE CLIENT-SALAIRE TO OLD-SALAIRE.
+           MOVE 'N' TO WS-OVERFLOW-SW.
+
+           PERFORM LOOKUP-RATE.
+
+           COMPUTE NEW-SALAIRE-DEC ROUNDED =
+                   OLD-SALAIRE +
+                   (OLD-SALAIRE * WS-APPLIED-PERCENT / 100)
+               ON SIZE ERROR
+                   SET WS-OVERFLOW TO TRUE
+           END-COMPUTE.
+
+      *    The raise would not fit in CLIENT-SALAIRE, so the record
+      *    is left unchanged rather than writing a truncated salary,
+      *    and the skip is flagged in the listing below.
+           IF WS-OVERFLOW
+               ADD 1 TO WS-OVERFLOW-COUNT
+               MOVE OLD-SALAIRE TO NEW-SALAIRE
+           ELSE
+               MOVE NEW-SALAIRE-DEC TO NEW-SALAIRE
+               MOVE NEW-SALAIRE TO CLIENT-SALAIRE
+           END-IF.
+
+           MOVE CLIENT-RECORD TO CLIENT-RECORD-NEW.
+           WRITE CLIENT-RECORD-NEW.
+
+           MOVE OLD-SALAIRE      TO WS-OLD-EDIT.
+           MOVE NEW-SALAIRE      TO WS-NEW-EDIT.
+           MOVE WS-APPLIED-PERCENT TO WS-PCT-EDIT.
+           MOVE SPACES TO LISTING-LINE.
+           IF WS-OVERFLOW
+               STRING CLIENT-ID DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       CLIENT-NOM DELIMITED BY SIZE
+                       " SKIPPED - raise would overflow salary"
+                               DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       WS-PCT-EDIT DELIMITED BY SIZE
+                       "%)" DELIMITED BY SIZE
+                       INTO LISTING-LINE
+           ELSE
+               STRING CLIENT-ID DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       CLIENT-NOM DELIMITED BY SIZE
+                       " Before: " DELIMITED BY SIZE
+                       WS-OLD-EDIT DELIMITED BY SIZE
+                       " After: " DELIMITED BY SIZE
+                       WS-NEW-EDIT DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       WS-PCT-EDIT DELIMITED BY SIZE
+                       "%)" DELIMITED BY SIZE
+                       INTO LISTING-LINE
+           END-IF.
+           WRITE LISTING-LINE.
+
+       LOOKUP-RATE.
+           MOVE WS-FLAT-PERCENT TO WS-APPLIED-PERCENT.
+
+           IF WS-MODE-TABLE
+               SET WS-NOT-FOUND TO TRUE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > POSTE-RATE-COUNT
+                   IF PRT-POSTE(WS-SUB) = CLIENT-POSTE
+                       SET WS-FOUND TO TRUE
+                       MOVE PRT-PERCENT(WS-SUB) TO WS-APPLIED-PERCENT
+                       MOVE POSTE-RATE-COUNT TO WS-SUB
+                   END-IF
+               END-PERFORM
+           END-IF.
